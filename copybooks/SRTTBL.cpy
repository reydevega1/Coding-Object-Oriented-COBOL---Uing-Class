@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Sort table layouts shared between elpCob1 and the elpSortTbl1
+      * class.  Both the input and output tables are ODO-driven off a
+      * leading count field instead of a fixed OCCURS so the 01 group
+      * is self-describing across the INVOKE boundary - passing the
+      * group passes the current size along with it.
+      * The OCCURS ... DEPENDING ON upper bound below is the literal
+      * 5000, not a data-name, so it has to be kept in step by hand
+      * with the maxTblEntries constant each including program also
+      * carries for its own loop limits - raise both together if the
+      * capacity is ever increased again.
+      ******************************************************************
+       01  inValueTbl.
+           02 inValueTblCount              PIC 9(8) COMP.
+           02 inValue OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON inValueTblCount
+                   ASCENDING KEY IS inValRec
+                   INDEXED BY inValIdx.
+               03 inValRec                 PIC X(10).
+       01  outValueTbl1.
+           02 outValueTbl1Count            PIC 9(8) COMP.
+           02 outValue OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON outValueTbl1Count
+                   ASCENDING KEY IS outValRec
+                   INDEXED BY outValIdx.
+               03 outValRec                PIC X(10).
