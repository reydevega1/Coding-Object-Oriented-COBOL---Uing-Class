@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Duplicate-key list shared between elpSortTbl1 and elpCob1.
+      * elpSortTbl1 fills this in while it sorts inValueTbl into
+      * outValueTbl1 - one entry per inValRec value that showed up
+      * more than once - so elpCob1 can report back a count (and the
+      * actual keys) instead of the caller having no way to tell
+      * whether a repeated key was silently merged away.
+      ******************************************************************
+       01  dupValueTbl.
+           02 dupValueTblCount             PIC 9(8) COMP.
+           02 dupValue OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON dupValueTblCount.
+               03 dupValRec                PIC X(10).
