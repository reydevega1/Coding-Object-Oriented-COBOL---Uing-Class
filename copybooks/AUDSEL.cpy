@@ -0,0 +1,9 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the PERSONNEL-FILE audit journal.
+      * Sequential - it is only ever written (append one record per
+      * maintenance transaction) or read back in full for an enquiry.
+      ******************************************************************
+           SELECT AUDIT-FILE ASSIGN TO AUDIT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
