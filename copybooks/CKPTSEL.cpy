@@ -0,0 +1,7 @@
+      ******************************************************************
+      * FILE-CONTROL entry for elpSortTbl1's checkpoint file.
+      ******************************************************************
+           SELECT CHECKPOINT-FILE ASSIGN TO SRTCKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
