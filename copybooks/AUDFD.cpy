@@ -0,0 +1,22 @@
+      ******************************************************************
+      * FD and record layout for the PERSONNEL-FILE audit journal.
+      * One record per add/change/delete transaction - before and
+      * after values for the fields that matter for a "who changed
+      * what, when" enquiry.
+      ******************************************************************
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           02 AUD-STAFF-ID-NUMBER              PIC 9(6).
+           02 AUD-TIMESTAMP                    PIC X(21).
+           02 AUD-TRANSACTION-TYPE             PIC X(1).
+               88 AUD-TRAN-IS-ADD              VALUE "A".
+               88 AUD-TRAN-IS-CHANGE           VALUE "C".
+               88 AUD-TRAN-IS-DELETE           VALUE "D".
+           02 AUD-OLD-EMPLOYEE-NAME.
+               03 AUD-OLD-FIRST-NAME           PIC X(20).
+               03 AUD-OLD-SURNAME               PIC X(20).
+           02 AUD-OLD-DEPARTMENT-CODE          PIC X(20).
+           02 AUD-NEW-EMPLOYEE-NAME.
+               03 AUD-NEW-FIRST-NAME           PIC X(20).
+               03 AUD-NEW-SURNAME               PIC X(20).
+           02 AUD-NEW-DEPARTMENT-CODE          PIC X(20).
