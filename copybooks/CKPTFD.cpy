@@ -0,0 +1,27 @@
+      ******************************************************************
+      * FD and record layout for elpSortTbl1's checkpoint file.
+      * Treated as a single-record state snapshot rather than an
+      * append-only log - each checkpoint interval re-creates the file
+      * with one record holding how far the current run has got
+      * (CKPT-LAST-INPUT-INDEX) and a copy of the output table built
+      * so far, so a restart can pick the run back up instead of
+      * resorting the whole input from scratch. elpSprt clears the
+      * file back to empty once a run finishes normally - a record
+      * only exists here while a sort/merge is mid-flight.
+      * CKPT-SOURCE-IN-COUNT carries the inValueTblCount the checkpoint
+      * was built against, and CKPT-SOURCE-CHECKSUM a weighted hash
+      * total over every byte of the input table, so a restart can tell
+      * a checkpoint left over from an unrelated input batch from one
+      * that actually matches the current run - two different batches
+      * can easily share the same record count, but not the same
+      * checksum, so both are compared before a checkpoint is trusted.
+      ******************************************************************
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-SOURCE-IN-COUNT         PIC 9(8) COMP.
+           02 CKPT-SOURCE-CHECKSUM         PIC 9(18) COMP.
+           02 CKPT-LAST-INPUT-INDEX        PIC 9(8) COMP.
+           02 CKPT-OUT-COUNT               PIC 9(8) COMP.
+           02 CKPT-OUT-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON CKPT-OUT-COUNT.
+               03 CKPT-OUT-VALUE           PIC X(10).
