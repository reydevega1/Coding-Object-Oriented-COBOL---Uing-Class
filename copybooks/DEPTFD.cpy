@@ -0,0 +1,12 @@
+      ******************************************************************
+      * FD and record layout for DEPARTMENT-MASTER - the list of valid
+      * department codes that EMPLOYEE-RECORD's DEPARTMENT-CODE is
+      * edited against.
+      ******************************************************************
+       FD DEPARTMENT-MASTER.
+       01 DEPARTMENT-RECORD.
+           02 DEPT-MASTER-CODE                 PIC X(20).
+           02 DEPT-MASTER-NAME                 PIC X(30).
+           02 DEPT-MASTER-ACTIVE-FLAG          PIC X(1).
+               88 DEPT-MASTER-IS-ACTIVE        VALUE "Y".
+               88 DEPT-MASTER-IS-INACTIVE      VALUE "N".
