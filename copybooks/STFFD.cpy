@@ -0,0 +1,15 @@
+      ******************************************************************
+      * FD and record layout for the staff-id control file.
+      * CTL-RECORD-TYPE "C" is the single counter record, key NEXTID.
+      * CTL-RECORD-TYPE "R" is a retired-id record, key = the old
+      * STAFF-ID-NUMBER as text, kept until CTL-RETIRE-DATE plus the
+      * retention period has passed.
+      ******************************************************************
+       FD STAFF-ID-CONTROL-FILE.
+       01 STAFF-ID-CONTROL-RECORD.
+           02 CTL-KEY                          PIC X(6).
+           02 CTL-RECORD-TYPE                  PIC X(1).
+               88 CTL-IS-COUNTER               VALUE "C".
+               88 CTL-IS-RETIRED-ID            VALUE "R".
+           02 CTL-STAFF-ID                     PIC 9(6).
+           02 CTL-RETIRE-DATE                  PIC 9(8).
