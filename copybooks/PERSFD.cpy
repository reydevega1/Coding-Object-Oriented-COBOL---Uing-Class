@@ -0,0 +1,10 @@
+      ******************************************************************
+      * FD and record layout for PERSONNEL-FILE.
+      ******************************************************************
+       FD PERSONNEL-FILE.
+       01 EMPLOYEE-RECORD.
+           02 STAFF-ID-NUMBER                  PIC 9(6).
+           02 EMPLOYEE-NAME.
+               03 EMPLOYEE-FIRST-NAME          PIC X(20).
+               03 EMPLOYEE-SURNAME             PIC X(20).
+           02  DEPARTMENT-CODE                 PIC X(20).
