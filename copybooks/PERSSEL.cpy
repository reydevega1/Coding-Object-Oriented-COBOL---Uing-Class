@@ -0,0 +1,18 @@
+      ******************************************************************
+      * FILE-CONTROL entry for PERSONNEL-FILE.
+      * Shared by every program that opens the staff file so the key
+      * layout (primary + both alternate keys) only has to change in
+      * one place.
+      * ACCESS MODE IS DYNAMIC rather than RANDOM - reporting programs
+      * need to START on an alternate key and READ NEXT through a
+      * range of records, and DYNAMIC is the only mode that also
+      * allows the maintenance program's random READ/WRITE/REWRITE/
+      * DELETE by STAFF-ID-NUMBER in the same OPEN.
+      ******************************************************************
+           SELECT PERSONNEL-FILE ASSIGN TO STAFF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STAFF-ID-NUMBER
+               ALTERNATE RECORD KEY IS EMPLOYEE-SURNAME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DEPARTMENT-CODE WITH DUPLICATES
+               FILE STATUS IS WS-PERSONNEL-STATUS.
