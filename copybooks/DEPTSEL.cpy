@@ -0,0 +1,8 @@
+      ******************************************************************
+      * FILE-CONTROL entry for DEPARTMENT-MASTER.
+      ******************************************************************
+           SELECT DEPARTMENT-MASTER ASSIGN TO DEPTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPT-MASTER-CODE
+               FILE STATUS IS WS-DEPARTMENT-STATUS.
