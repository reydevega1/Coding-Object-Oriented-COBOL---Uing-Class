@@ -0,0 +1,12 @@
+      ******************************************************************
+      * FILE-CONTROL entry for the staff-id control file.  Holds the
+      * last-assigned STAFF-ID-NUMBER (key "NEXTID") plus one record
+      * per terminated employee (key = the old STAFF-ID-NUMBER) so a
+      * retired id cannot be handed out again before its retention
+      * period is up.
+      ******************************************************************
+           SELECT STAFF-ID-CONTROL-FILE ASSIGN TO STFCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS WS-STAFF-CONTROL-STATUS.
