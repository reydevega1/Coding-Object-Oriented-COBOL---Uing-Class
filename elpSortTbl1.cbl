@@ -0,0 +1,251 @@
+      ******************************************************************
+      * Author: rey Devega
+      * Date: 01/31/2017
+      * Purpose: Sort class used by elpCob1 - sorts inValueTbl into
+      * outValueTbl1.  Table capacity is ODO-driven off SRTTBL (up to
+      * 5000 entries, not a fixed OCCURS 50), the sort/merge checkpoints
+      * itself periodically so a failed run can restart instead of
+      * resorting the whole input, and duplicate inValRec values are
+      * now detected and reported back through getDuplicateCount and
+      * getDuplicateList rather than being silently merged away.
+      * Tectonics: cobc.
+      *
+      * Modification history:
+      * - Table capacity raised from OCCURS 50 to the shared 5000-entry
+      *   ODO table in SRTTBL; elpSprt checkpoints to SRTCKPT every
+      *   checkpointInterval entries and resumes from the last
+      *   checkpoint on restart instead of starting over.
+      * - elpSprt now flags duplicate inValRec values found while
+      *   building outValueTbl1; getDuplicateCount/getDuplicateList let
+      *   the caller find out how many and which ones.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       CLASS-ID. elpSortTbl1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+
+       FACTORY.
+       IDENTIFICATION DIVISION.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+
+       METHOD-ID. createInstance.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  newInstance             USAGE OBJECT REFERENCE elpSortTbl1.
+       PROCEDURE DIVISION RETURNING newInstance.
+           Invoke elpSortTbl1 "new" Returning newInstance.
+       END METHOD createInstance.
+
+       END FACTORY.
+
+       OBJECT.
+       IDENTIFICATION DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CKPTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CKPTFD.
+
+       WORKING-STORAGE SECTION.
+       77  maxTblEntries               PIC 9(8) COMP VALUE 5000.
+       77  checkpointInterval          PIC 9(8) COMP VALUE 500.
+       01  WS-CHECKPOINT-STATUS        PIC X(2).
+       01  checkpointOnFile            PIC X(1) VALUE "N".
+       01  sortEntryIndex              PIC 9(8) COMP.
+       01  chunkEndIndex               PIC 9(8) COMP.
+       01  compareIndex                PIC 9(8) COMP.
+       01  computedChecksum            PIC 9(18) COMP.
+       01  checksumEntryIndex          PIC 9(8) COMP.
+       01  checksumCharIndex           PIC 9(4) COMP.
+           COPY DUPTBL.
+
+       PROCEDURE DIVISION.
+
+       METHOD-ID. elpSprt.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY SRTTBL.
+       PROCEDURE DIVISION USING inValueTbl RETURNING outValueTbl1.
+
+           PERFORM COMPUTE-INPUT-CHECKSUM
+           PERFORM RESTORE-CHECKPOINT-IF-ANY
+           PERFORM PROCESS-NEXT-INPUT-CHUNK
+               UNTIL sortEntryIndex > inValueTblCount
+           PERFORM DETECT-DUPLICATE-ENTRIES
+           PERFORM CLEAR-CHECKPOINT
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * A weighted hash total over every byte of every inValRec entry -
+      * each character's ordinal value times its overall position in
+      * the table, summed across the whole input.  Two input batches
+      * with the same record count almost never land on the same
+      * checksum, which a plain count comparison cannot tell apart.
+      *----------------------------------------------------------------
+       COMPUTE-INPUT-CHECKSUM.
+           MOVE 0 TO computedChecksum
+           PERFORM COMPUTE-CHECKSUM-FOR-CHAR
+               VARYING checksumEntryIndex FROM 1 BY 1
+                   UNTIL checksumEntryIndex > inValueTblCount
+               AFTER checksumCharIndex FROM 1 BY 1
+                   UNTIL checksumCharIndex > 10.
+
+       COMPUTE-CHECKSUM-FOR-CHAR.
+           COMPUTE computedChecksum = computedChecksum +
+               FUNCTION ORD(inValRec(checksumEntryIndex)
+                   (checksumCharIndex:1))
+               * ((checksumEntryIndex - 1) * 10 + checksumCharIndex).
+
+      *----------------------------------------------------------------
+      * Restart support - if a checkpoint from an earlier, aborted run
+      * is on file, load the partial outValueTbl1 it holds and resume
+      * just past the last input entry that run had finished, instead
+      * of sorting the whole input table again from entry one.  A
+      * checkpoint is only trusted when CKPT-SOURCE-IN-COUNT and
+      * CKPT-SOURCE-CHECKSUM both match this run's input - a mismatch
+      * in either means the checkpoint belongs to a different input
+      * batch, so it is discarded and the run starts over from scratch
+      * instead of splicing unrelated data into outValueTbl1.
+      *----------------------------------------------------------------
+       RESTORE-CHECKPOINT-IF-ANY.
+           MOVE 0 TO outValueTbl1Count
+           MOVE 1 TO sortEntryIndex
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "N" TO checkpointOnFile
+               END-READ
+               IF WS-CHECKPOINT-STATUS = "00"
+                       AND CKPT-SOURCE-IN-COUNT = inValueTblCount
+                       AND CKPT-SOURCE-CHECKSUM = computedChecksum
+                   MOVE "Y" TO checkpointOnFile
+                   MOVE CKPT-OUT-COUNT TO outValueTbl1Count
+                   MOVE CKPT-LAST-INPUT-INDEX TO sortEntryIndex
+                   ADD 1 TO sortEntryIndex
+                   PERFORM RESTORE-CHECKPOINT-ENTRY
+                       VARYING compareIndex FROM 1 BY 1
+                       UNTIL compareIndex > outValueTbl1Count
+               ELSE
+                   MOVE "N" TO checkpointOnFile
+                   MOVE 0 TO outValueTbl1Count
+                   MOVE 1 TO sortEntryIndex
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE "N" TO checkpointOnFile
+           END-IF.
+
+       RESTORE-CHECKPOINT-ENTRY.
+           MOVE CKPT-OUT-VALUE(compareIndex) TO outValRec(compareIndex).
+
+      *----------------------------------------------------------------
+      * Process one checkpoint-sized chunk of the remaining input: add
+      * the next batch of inValRec entries onto outValueTbl1 and
+      * re-sort the accumulated table, then write a fresh checkpoint
+      * before moving on to the next chunk.
+      *----------------------------------------------------------------
+       PROCESS-NEXT-INPUT-CHUNK.
+           COMPUTE chunkEndIndex =
+               sortEntryIndex + checkpointInterval - 1
+           IF chunkEndIndex > inValueTblCount
+               MOVE inValueTblCount TO chunkEndIndex
+           END-IF
+           PERFORM APPEND-ONE-INPUT-ENTRY
+               VARYING compareIndex FROM sortEntryIndex BY 1
+               UNTIL compareIndex > chunkEndIndex
+           MOVE compareIndex TO sortEntryIndex
+           SORT outValue ASCENDING KEY outValRec
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       APPEND-ONE-INPUT-ENTRY.
+           ADD 1 TO outValueTbl1Count
+           MOVE inValRec(compareIndex) TO outValRec(outValueTbl1Count).
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE inValueTblCount TO CKPT-SOURCE-IN-COUNT
+           MOVE computedChecksum TO CKPT-SOURCE-CHECKSUM
+           MOVE sortEntryIndex TO CKPT-LAST-INPUT-INDEX
+           SUBTRACT 1 FROM CKPT-LAST-INPUT-INDEX
+           MOVE outValueTbl1Count TO CKPT-OUT-COUNT
+           PERFORM SAVE-CHECKPOINT-ENTRY
+               VARYING compareIndex FROM 1 BY 1
+               UNTIL compareIndex > outValueTbl1Count
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       SAVE-CHECKPOINT-ENTRY.
+           MOVE outValRec(compareIndex) TO CKPT-OUT-VALUE(compareIndex).
+
+      *----------------------------------------------------------------
+      * outValueTbl1 is fully sorted at this point - adjacent equal
+      * keys are the only way a duplicate can show up, so one forward
+      * pass over the sorted table finds every one of them.
+      *----------------------------------------------------------------
+       DETECT-DUPLICATE-ENTRIES.
+           MOVE 0 TO dupValueTblCount
+           IF outValueTbl1Count > 1
+               PERFORM CHECK-ONE-ADJACENT-PAIR
+                   VARYING compareIndex FROM 2 BY 1
+                   UNTIL compareIndex > outValueTbl1Count
+           END-IF.
+
+       CHECK-ONE-ADJACENT-PAIR.
+           IF outValRec(compareIndex) = outValRec(compareIndex - 1)
+               ADD 1 TO dupValueTblCount
+               MOVE outValRec(compareIndex)
+                   TO dupValRec(dupValueTblCount)
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A normal finish means there is nothing to restart from - leave
+      * the checkpoint file empty so the next run starts clean.
+      *----------------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       END METHOD elpSprt.
+
+       METHOD-ID. getDuplicateCount.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  dupCountResult          PIC 9(8) COMP.
+       PROCEDURE DIVISION RETURNING dupCountResult.
+           MOVE dupValueTblCount TO dupCountResult
+           GOBACK.
+       END METHOD getDuplicateCount.
+
+       METHOD-ID. getDuplicateList.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           COPY DUPTBL REPLACING
+               ==dupValueTbl==      BY ==callerDuplicateTbl==
+               ==dupValueTblCount== BY ==callerDuplicateTblCount==
+               ==dupValue==         BY ==callerDuplicateEntry==
+               ==dupValRec==        BY ==callerDuplicateValue==.
+       01  getDupListIndex             PIC 9(8) COMP.
+       PROCEDURE DIVISION RETURNING callerDuplicateTbl.
+           MOVE dupValueTblCount TO callerDuplicateTblCount
+           PERFORM COPY-ONE-DUPLICATE-ENTRY
+               VARYING getDupListIndex FROM 1 BY 1
+               UNTIL getDupListIndex > callerDuplicateTblCount
+           GOBACK.
+
+       COPY-ONE-DUPLICATE-ENTRY.
+           MOVE dupValRec(getDupListIndex)
+               TO callerDuplicateValue(getDupListIndex).
+       END METHOD getDuplicateList.
+
+       END OBJECT.
+
+       END CLASS elpSortTbl1.
