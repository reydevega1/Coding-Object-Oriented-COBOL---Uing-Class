@@ -1,30 +1,139 @@
-      ******************************************************************
-      * Author: rey Devega    
-      * Date: 01/31/2017
-      * Purpose: Using Class
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. elpCob1.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-               CLASS elpsortTbl1 IS 'elpSortTbl1'.
-       DATA DIVISION.
-       WORKING-STORAGE Section.
-       01  srt-Customer USAGE Object REFERENCE elpSortTbl1.
-       01  inValueTbl.
-           02 inValue Occurs 50 TIMES
-                   ASCENDING key Is inValRec
-                   INDEXED by inValRec.
-               03 inValRec                 PIC x(10).
-       01  outValueTbl1.
-           02 outValue OCCURS 50 TIMES
-                   ASCENDING Key Is outValRec
-                   INDEXED by OutValRec.
-               03 outValRec                Pic x(10).
-       PROCEDURE DIVISION.
-       Invoke elpSortTbl1 "createInstance"
-       Invoke srt-Customer "elpSprt" USING inValueTbl
-                           RETURNING outValueTbl1
-       Stop Run.
+      ******************************************************************
+      * Author: rey Devega
+      * Date: 01/31/2017
+      * Purpose: Using Class
+      * Tectonics: cobc
+      *
+      * Modification history:
+      * - Loads inValueTbl from a real sequential input file of 10-byte
+      *   keys (SRTIN) instead of leaving it empty, and writes the
+      *   sorted outValueTbl1 out to a sequential output file (SRTOUT)
+      *   so a downstream job has something to consume. inValueTbl and
+      *   outValueTbl1 moved to the shared SRTTBL copybook so the
+      *   50-entry OCCURS limit is no longer hard-coded here.
+      * - Reports the duplicate-key count (and the keys themselves)
+      *   that elpSortTbl1 finds while sorting.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. elpCob1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+               CLASS elpsortTbl1 IS 'elpSortTbl1'.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-INPUT-FILE ASSIGN TO SRTIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS sortInputStatus.
+
+           SELECT SORT-OUTPUT-FILE ASSIGN TO SRTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS sortOutputStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SORT-INPUT-FILE.
+       01 SORT-INPUT-RECORD                PIC X(10).
+
+       FD SORT-OUTPUT-FILE.
+       01 SORT-OUTPUT-RECORD               PIC X(10).
+
+       WORKING-STORAGE Section.
+       01  srt-Customer USAGE Object REFERENCE elpSortTbl1.
+       77  maxTblEntries                   PIC 9(8) COMP VALUE 5000.
+       01  sortInputStatus                 PIC X(2).
+       01  sortOutputStatus                PIC X(2).
+       01  sortInputEof                    PIC X(1) VALUE "N".
+       01  sortOutputIndex                 PIC 9(8) COMP.
+       01  dupListIndex                    PIC 9(8) COMP.
+       01  dupCount                        PIC 9(8) COMP.
+       01  discardedInputCount             PIC 9(8) COMP VALUE 0.
+           COPY SRTTBL.
+           COPY DUPTBL.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-SORT-JOB
+           PERFORM LOAD-INPUT-TABLE
+           PERFORM RUN-SORT
+           PERFORM WRITE-OUTPUT-TABLE
+           PERFORM REPORT-DUPLICATES
+           PERFORM TERMINATE-SORT-JOB
+           Stop Run.
+
+       INITIALIZE-SORT-JOB.
+           OPEN INPUT SORT-INPUT-FILE
+           OPEN OUTPUT SORT-OUTPUT-FILE
+           MOVE 0 TO inValueTblCount
+           MOVE 0 TO outValueTbl1Count
+           Invoke elpSortTbl1 "createInstance" Returning srt-Customer
+           PERFORM READ-SORT-INPUT-RECORD.
+
+       READ-SORT-INPUT-RECORD.
+           READ SORT-INPUT-FILE
+               AT END
+                   MOVE "Y" TO sortInputEof
+           END-READ.
+
+      *----------------------------------------------------------------
+      * Stop buffering early rather than overrun the table if SRTIN
+      * holds more keys than one run can sort.  If that happens, keep
+      * reading (without buffering) just to count and report how many
+      * trailing keys were dropped, instead of losing them silently.
+      *----------------------------------------------------------------
+       LOAD-INPUT-TABLE.
+           PERFORM BUFFER-INPUT-RECORD
+               UNTIL sortInputEof = "Y"
+                  OR inValueTblCount = maxTblEntries
+           IF sortInputEof NOT = "Y"
+               PERFORM COUNT-DISCARDED-INPUT-RECORD
+                   UNTIL sortInputEof = "Y"
+               DISPLAY "WARNING: SRTIN EXCEEDS " maxTblEntries
+                   " KEY CAPACITY - " discardedInputCount
+                   " TRAILING KEY(S) DROPPED"
+           END-IF.
+
+       BUFFER-INPUT-RECORD.
+           ADD 1 TO inValueTblCount
+           MOVE SORT-INPUT-RECORD TO inValRec(inValueTblCount)
+           PERFORM READ-SORT-INPUT-RECORD.
+
+       COUNT-DISCARDED-INPUT-RECORD.
+           ADD 1 TO discardedInputCount
+           PERFORM READ-SORT-INPUT-RECORD.
+
+       RUN-SORT.
+           Invoke srt-Customer "elpSprt" USING inValueTbl
+                               RETURNING outValueTbl1.
+
+       WRITE-OUTPUT-TABLE.
+           MOVE 1 TO sortOutputIndex
+           PERFORM WRITE-OUTPUT-ENTRY
+               UNTIL sortOutputIndex > outValueTbl1Count.
+
+       WRITE-OUTPUT-ENTRY.
+           MOVE outValRec(sortOutputIndex) TO SORT-OUTPUT-RECORD
+           WRITE SORT-OUTPUT-RECORD
+           ADD 1 TO sortOutputIndex.
+
+       REPORT-DUPLICATES.
+           Invoke srt-Customer "getDuplicateCount" Returning dupCount
+           DISPLAY "DUPLICATE KEYS FOUND: " dupCount
+           IF dupCount > 0
+               Invoke srt-Customer "getDuplicateList"
+                                   Returning dupValueTbl
+               MOVE 1 TO dupListIndex
+               PERFORM DISPLAY-DUPLICATE-ENTRY
+                   UNTIL dupListIndex > dupValueTblCount
+           END-IF.
+
+       DISPLAY-DUPLICATE-ENTRY.
+           DISPLAY "  DUPLICATE KEY: " dupValRec(dupListIndex)
+           ADD 1 TO dupListIndex.
+
+       TERMINATE-SORT-JOB.
+           CLOSE SORT-INPUT-FILE
+           CLOSE SORT-OUTPUT-FILE.
