@@ -2,37 +2,398 @@
       * Author:
       * Date:
       * Purpose:COBOL Definition>Organization Clause.
-      * INDEXED FILE MUST HAVE ONE DEFINITION in file-control of I/O section. in ENVIRONMENT.
-      * Tectonics: cobc. Index must always be defined with the clause organization is indexed.
-      *ACCESS MODE IS RANDOM - specifies how the file will be processed. {Sequential, RANDOM, dynamic}
+      * INDEXED FILE MUST HAVE ONE DEFINITION in file-control of I/O
+      * section. in ENVIRONMENT.
+      * Tectonics: cobc. Index must always be defined with the clause
+      * organization is indexed.
+      *ACCESS MODE IS RANDOM - specifies how the file will be
+      *processed. {Sequential, RANDOM, dynamic}
       *RECORD KEY IS PRIMARY KEY.
       *ALTERNATIVE RECORD KEY IS OPTIONAL.
+      *
+      * Modification history:
+      * - Turned into a real PERSONNEL-FILE maintenance program: reads
+      *   add/change/delete transactions and applies each by primary
+      *   key (STAFF-ID-NUMBER) against PERSONNEL-FILE, rejecting
+      *   anything that fails instead of applying it silently.
+      * - Adds and changes now edit DEPARTMENT-CODE against
+      *   DEPARTMENT-MASTER - a typo in that field gets rejected
+      *   instead of silently creating a department nobody set up.
+      * - Every applied add/change/delete now writes a before/after
+      *   record to the audit journal.
+      * - An add with STAFF-ID-NUMBER of zero now gets the next
+      *   available id from the staff-id control file instead of the
+      *   caller having to pick one; a deleted id is held back from
+      *   reissue until its retention period has passed.
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PERSONNEL-MAINT.
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-               SELECT PERSONNEL-FILE ASSIGN TO STAFF
-                   ORGANIZATION IN INDEXED
-                   ACCESS MODE IS RANDOM
-                   RECORD KEY IS STAFF-ID-NUMBER
-                   ALTERNATE RECORD KEY IS EMPLOYEE-SURNAME WITH DUPLICATES
-                   ALTERNATE RECORD KEY IS DEPARTMENT-CODE WITH DUPLICATES.
+           COPY PERSSEL.
+           COPY DEPTSEL.
+           COPY AUDSEL.
+           COPY STFSEL.
+
+           SELECT TRANSACTION-FILE ASSIGN TO TRANIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO REJECTS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD PERSONNEL-FILE.
-       01 EMPLOYEE-RECORD.
-           02 STAFF-ID-NUMBER                  PIC 9(6).
-           02 EMPLOYEE-NAME.
-               03 EMPLOYEE-FIRST-NAME          PIC X(20).
-               03 EMPLOYEE-SURNAME             PIC X(20).
-           02  DEPARTMENT-CODE                 PIC X(20).
+           COPY PERSFD.
+           COPY DEPTFD.
+           COPY AUDFD.
+           COPY STFFD.
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           02 TRAN-CODE                        PIC X(1).
+               88 TRAN-IS-ADD                  VALUE "A".
+               88 TRAN-IS-CHANGE               VALUE "C".
+               88 TRAN-IS-DELETE                VALUE "D".
+           02 TRAN-STAFF-ID-NUMBER              PIC 9(6).
+           02 TRAN-EMPLOYEE-NAME.
+               03 TRAN-FIRST-NAME               PIC X(20).
+               03 TRAN-SURNAME                  PIC X(20).
+           02 TRAN-DEPARTMENT-CODE              PIC X(20).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           02 REJ-STAFF-ID-NUMBER               PIC 9(6).
+           02 REJ-TRAN-CODE                     PIC X(1).
+           02 REJ-REASON                        PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01  WS-PERSONNEL-STATUS                  PIC X(2).
+       01  WS-DEPARTMENT-STATUS                 PIC X(2).
+       01  WS-TRANSACTION-STATUS                 PIC X(2).
+       01  WS-REJECT-STATUS                      PIC X(2).
+       01  WS-AUDIT-STATUS                       PIC X(2).
+       01  WS-STAFF-CONTROL-STATUS               PIC X(2).
+
+       01  WS-EOF-TRANSACTIONS                   PIC X(1) VALUE "N".
+       01  WS-DEPARTMENT-VALID                   PIC X(1) VALUE "N".
+       01  WS-REJECT-REASON                      PIC X(40).
+
+       01  WS-RETENTION-DAYS                     PIC 9(4) VALUE 90.
+       01  WS-TODAY-DATE                         PIC 9(8).
+       01  WS-NEXT-COUNTER                       PIC 9(6).
+       01  WS-CANDIDATE-STAFF-ID                 PIC 9(6).
+       01  WS-ID-ACCEPTED                        PIC X(1).
+       01  WS-ID-RETIRED                         PIC X(1).
+       01  WS-COUNTER-ON-FILE                    PIC X(1).
+       01  WS-ID-SPACE-EXHAUSTED                 PIC X(1) VALUE "N".
+       01  WS-DAYS-SINCE-RETIRE                  PIC S9(8).
+
+       01  WS-AUDIT-STAFF-ID                     PIC 9(6).
+       01  WS-AUDIT-TRAN-CODE                    PIC X(1).
+       01  WS-OLD-FIRST-NAME                     PIC X(20).
+       01  WS-OLD-SURNAME                        PIC X(20).
+       01  WS-OLD-DEPARTMENT-CODE                PIC X(20).
+       01  WS-NEW-FIRST-NAME                     PIC X(20).
+       01  WS-NEW-SURNAME                        PIC X(20).
+       01  WS-NEW-DEPARTMENT-CODE                PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           PERFORM INITIALIZE-MAINTENANCE
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-EOF-TRANSACTIONS = "Y"
+           PERFORM TERMINATE-MAINTENANCE
+           STOP RUN.
+
+       INITIALIZE-MAINTENANCE.
+           OPEN I-O PERSONNEL-FILE
+           OPEN INPUT DEPARTMENT-MASTER
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN I-O STAFF-ID-CONTROL-FILE
+           IF WS-STAFF-CONTROL-STATUS = "35"
+               OPEN OUTPUT STAFF-ID-CONTROL-FILE
+               CLOSE STAFF-ID-CONTROL-FILE
+               OPEN I-O STAFF-ID-CONTROL-FILE
+           END-IF
+           PERFORM READ-TRANSACTION.
+
+       PROCESS-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN TRAN-IS-ADD
+                   PERFORM ADD-EMPLOYEE
+               WHEN TRAN-IS-CHANGE
+                   PERFORM CHANGE-EMPLOYEE
+               WHEN TRAN-IS-DELETE
+                   PERFORM DELETE-EMPLOYEE
+               WHEN OTHER
+                   MOVE "UNKNOWN TRANSACTION CODE" TO WS-REJECT-REASON
+                   PERFORM REJECT-TRANSACTION
+           END-EVALUATE
+           PERFORM READ-TRANSACTION.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-TRANSACTIONS
+           END-READ.
+
+       ADD-EMPLOYEE.
+           PERFORM VALIDATE-DEPARTMENT-CODE
+           IF WS-DEPARTMENT-VALID NOT = "Y"
+               MOVE "ADD REJ - BAD DEPT CODE"
+                   TO WS-REJECT-REASON
+               MOVE TRAN-STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+               PERFORM REJECT-TRANSACTION
+           ELSE
+               IF TRAN-STAFF-ID-NUMBER = 0
+                   PERFORM ISSUE-NEXT-STAFF-ID
+               ELSE
+                   PERFORM VALIDATE-MANUAL-STAFF-ID
+               END-IF
+               IF TRAN-STAFF-ID-NUMBER = 0
+                       AND WS-ID-SPACE-EXHAUSTED = "Y"
+                   MOVE "ADD REJ - STAFF ID RANGE USED UP"
+                       TO WS-REJECT-REASON
+                   MOVE TRAN-STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+                   PERFORM REJECT-TRANSACTION
+               ELSE
+                   IF WS-ID-RETIRED = "Y"
+                       MOVE "ADD REJ - ID RETIRED"
+                           TO WS-REJECT-REASON
+                       MOVE TRAN-STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+                       PERFORM REJECT-TRANSACTION
+                   ELSE
+                       MOVE TRAN-STAFF-ID-NUMBER TO STAFF-ID-NUMBER
+                       MOVE TRAN-FIRST-NAME TO EMPLOYEE-FIRST-NAME
+                       MOVE TRAN-SURNAME TO EMPLOYEE-SURNAME
+                       MOVE TRAN-DEPARTMENT-CODE TO DEPARTMENT-CODE
+                       WRITE EMPLOYEE-RECORD
+                       IF WS-PERSONNEL-STATUS NOT = "00"
+                           MOVE "ADD FAILED - ID ON FILE"
+                               TO WS-REJECT-REASON
+                           MOVE STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+                           PERFORM REJECT-TRANSACTION
+                       ELSE
+                           MOVE SPACES TO WS-OLD-FIRST-NAME
+                           MOVE SPACES TO WS-OLD-SURNAME
+                           MOVE SPACES TO WS-OLD-DEPARTMENT-CODE
+                           MOVE EMPLOYEE-FIRST-NAME
+                               TO WS-NEW-FIRST-NAME
+                           MOVE EMPLOYEE-SURNAME TO WS-NEW-SURNAME
+                           MOVE DEPARTMENT-CODE
+                               TO WS-NEW-DEPARTMENT-CODE
+                           MOVE STAFF-ID-NUMBER TO WS-AUDIT-STAFF-ID
+                           MOVE TRAN-CODE TO WS-AUDIT-TRAN-CODE
+                           PERFORM WRITE-AUDIT-RECORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A manually-supplied (nonzero) TRAN-STAFF-ID-NUMBER still has to
+      * clear the same retention check an auto-assigned id goes through
+      * in ISSUE-NEXT-STAFF-ID, or a caller could key in an id that was
+      * deleted yesterday and is still inside its retention window.
+      *----------------------------------------------------------------
+       VALIDATE-MANUAL-STAFF-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE TRAN-STAFF-ID-NUMBER TO WS-CANDIDATE-STAFF-ID
+           PERFORM CHECK-ID-RETENTION.
+
+       CHANGE-EMPLOYEE.
+           MOVE TRAN-STAFF-ID-NUMBER TO STAFF-ID-NUMBER
+           READ PERSONNEL-FILE KEY IS STAFF-ID-NUMBER
+           IF WS-PERSONNEL-STATUS = "00"
+               PERFORM VALIDATE-DEPARTMENT-CODE
+               IF WS-DEPARTMENT-VALID NOT = "Y"
+                   MOVE "CHANGE REJ - BAD DEPT CODE"
+                       TO WS-REJECT-REASON
+                   MOVE STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+                   PERFORM REJECT-TRANSACTION
+               ELSE
+                   MOVE EMPLOYEE-FIRST-NAME TO WS-OLD-FIRST-NAME
+                   MOVE EMPLOYEE-SURNAME TO WS-OLD-SURNAME
+                   MOVE DEPARTMENT-CODE TO WS-OLD-DEPARTMENT-CODE
+                   MOVE TRAN-FIRST-NAME TO EMPLOYEE-FIRST-NAME
+                   MOVE TRAN-SURNAME TO EMPLOYEE-SURNAME
+                   MOVE TRAN-DEPARTMENT-CODE TO DEPARTMENT-CODE
+                   REWRITE EMPLOYEE-RECORD
+                   IF WS-PERSONNEL-STATUS NOT = "00"
+                       MOVE "CHANGE FAILED - REWRITE"
+                           TO WS-REJECT-REASON
+                       MOVE STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+                       PERFORM REJECT-TRANSACTION
+                   ELSE
+                       MOVE EMPLOYEE-FIRST-NAME TO WS-NEW-FIRST-NAME
+                       MOVE EMPLOYEE-SURNAME TO WS-NEW-SURNAME
+                       MOVE DEPARTMENT-CODE TO WS-NEW-DEPARTMENT-CODE
+                       MOVE STAFF-ID-NUMBER TO WS-AUDIT-STAFF-ID
+                       MOVE TRAN-CODE TO WS-AUDIT-TRAN-CODE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "CHANGE FAILED - NO SUCH ID"
+                   TO WS-REJECT-REASON
+               MOVE TRAN-STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+               PERFORM REJECT-TRANSACTION
+           END-IF.
+
+       VALIDATE-DEPARTMENT-CODE.
+           MOVE TRAN-DEPARTMENT-CODE TO DEPT-MASTER-CODE
+           READ DEPARTMENT-MASTER KEY IS DEPT-MASTER-CODE
+           IF WS-DEPARTMENT-STATUS = "00" AND DEPT-MASTER-IS-ACTIVE
+               MOVE "Y" TO WS-DEPARTMENT-VALID
+           ELSE
+               MOVE "N" TO WS-DEPARTMENT-VALID
+           END-IF.
+
+       DELETE-EMPLOYEE.
+           MOVE TRAN-STAFF-ID-NUMBER TO STAFF-ID-NUMBER
+           READ PERSONNEL-FILE KEY IS STAFF-ID-NUMBER
+           IF WS-PERSONNEL-STATUS = "00"
+               MOVE EMPLOYEE-FIRST-NAME TO WS-OLD-FIRST-NAME
+               MOVE EMPLOYEE-SURNAME TO WS-OLD-SURNAME
+               MOVE DEPARTMENT-CODE TO WS-OLD-DEPARTMENT-CODE
+               DELETE PERSONNEL-FILE RECORD
+               IF WS-PERSONNEL-STATUS NOT = "00"
+                   MOVE "DELETE FAILED - I/O"
+                       TO WS-REJECT-REASON
+                   MOVE STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+                   PERFORM REJECT-TRANSACTION
+               ELSE
+                   MOVE SPACES TO WS-NEW-FIRST-NAME
+                   MOVE SPACES TO WS-NEW-SURNAME
+                   MOVE SPACES TO WS-NEW-DEPARTMENT-CODE
+                   MOVE STAFF-ID-NUMBER TO WS-AUDIT-STAFF-ID
+                   MOVE TRAN-CODE TO WS-AUDIT-TRAN-CODE
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM RETIRE-STAFF-ID
+               END-IF
+           ELSE
+               MOVE "DELETE FAILED - NO SUCH ID"
+                   TO WS-REJECT-REASON
+               MOVE TRAN-STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+               PERFORM REJECT-TRANSACTION
+           END-IF.
+
+       REJECT-TRANSACTION.
+           MOVE TRAN-CODE TO REJ-TRAN-CODE
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-AUDIT-STAFF-ID TO AUD-STAFF-ID-NUMBER
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-AUDIT-TRAN-CODE TO AUD-TRANSACTION-TYPE
+           MOVE WS-OLD-FIRST-NAME TO AUD-OLD-FIRST-NAME
+           MOVE WS-OLD-SURNAME TO AUD-OLD-SURNAME
+           MOVE WS-OLD-DEPARTMENT-CODE TO AUD-OLD-DEPARTMENT-CODE
+           MOVE WS-NEW-FIRST-NAME TO AUD-NEW-FIRST-NAME
+           MOVE WS-NEW-SURNAME TO AUD-NEW-SURNAME
+           MOVE WS-NEW-DEPARTMENT-CODE TO AUD-NEW-DEPARTMENT-CODE
+           WRITE AUDIT-RECORD.
+
+       ISSUE-NEXT-STAFF-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE "NEXTID" TO CTL-KEY
+           READ STAFF-ID-CONTROL-FILE KEY IS CTL-KEY
+           IF WS-STAFF-CONTROL-STATUS = "00"
+               MOVE "Y" TO WS-COUNTER-ON-FILE
+               MOVE CTL-STAFF-ID TO WS-NEXT-COUNTER
+           ELSE
+               MOVE "N" TO WS-COUNTER-ON-FILE
+               MOVE 0 TO WS-NEXT-COUNTER
+           END-IF
+           MOVE "N" TO WS-ID-ACCEPTED
+           MOVE "N" TO WS-ID-SPACE-EXHAUSTED
+           PERFORM UNTIL WS-ID-ACCEPTED = "Y"
+                       OR WS-ID-SPACE-EXHAUSTED = "Y"
+               ADD 1 TO WS-NEXT-COUNTER
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-ID-SPACE-EXHAUSTED
+               END-ADD
+               IF WS-ID-SPACE-EXHAUSTED NOT = "Y"
+                   MOVE WS-NEXT-COUNTER TO WS-CANDIDATE-STAFF-ID
+                   PERFORM CHECK-ID-RETENTION
+                   IF WS-ID-RETIRED NOT = "Y"
+                       MOVE "Y" TO WS-ID-ACCEPTED
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-ID-SPACE-EXHAUSTED NOT = "Y"
+               MOVE "NEXTID" TO CTL-KEY
+               MOVE "C" TO CTL-RECORD-TYPE
+               MOVE WS-NEXT-COUNTER TO CTL-STAFF-ID
+               MOVE 0 TO CTL-RETIRE-DATE
+               IF WS-COUNTER-ON-FILE = "Y"
+                   REWRITE STAFF-ID-CONTROL-RECORD
+               ELSE
+                   WRITE STAFF-ID-CONTROL-RECORD
+               END-IF
+               MOVE WS-CANDIDATE-STAFF-ID TO TRAN-STAFF-ID-NUMBER
+           END-IF.
+
+       CHECK-ID-RETENTION.
+           MOVE WS-CANDIDATE-STAFF-ID TO CTL-KEY
+           READ STAFF-ID-CONTROL-FILE KEY IS CTL-KEY
+           IF WS-STAFF-CONTROL-STATUS = "00" AND CTL-IS-RETIRED-ID
+               COMPUTE WS-DAYS-SINCE-RETIRE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+                   - FUNCTION INTEGER-OF-DATE(CTL-RETIRE-DATE)
+               IF WS-DAYS-SINCE-RETIRE < WS-RETENTION-DAYS
+                   MOVE "Y" TO WS-ID-RETIRED
+               ELSE
+                   MOVE "N" TO WS-ID-RETIRED
+               END-IF
+           ELSE
+               MOVE "N" TO WS-ID-RETIRED
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A re-retired id already has an "R" record on file from its
+      * prior retirement - REWRITE that record instead of WRITEing a
+      * duplicate key, or CTL-RETIRE-DATE would be left at the stale
+      * original date and CHECK-ID-RETENTION would see the id as long
+      * expired.  Reject the delete if the control-file I/O still
+      * fails either way, same as a PERSONNEL-FILE I/O failure does.
+      *----------------------------------------------------------------
+       RETIRE-STAFF-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE STAFF-ID-NUMBER TO CTL-KEY
+           READ STAFF-ID-CONTROL-FILE KEY IS CTL-KEY
+           MOVE "R" TO CTL-RECORD-TYPE
+           MOVE STAFF-ID-NUMBER TO CTL-STAFF-ID
+           MOVE WS-TODAY-DATE TO CTL-RETIRE-DATE
+           IF WS-STAFF-CONTROL-STATUS = "00"
+               REWRITE STAFF-ID-CONTROL-RECORD
+           ELSE
+               WRITE STAFF-ID-CONTROL-RECORD
+           END-IF
+           IF WS-STAFF-CONTROL-STATUS NOT = "00"
+               MOVE "DELETE - RETIRE RECORD I/O FAILURE"
+                   TO WS-REJECT-REASON
+               MOVE STAFF-ID-NUMBER TO REJ-STAFF-ID-NUMBER
+               PERFORM REJECT-TRANSACTION
+           END-IF.
+
+       TERMINATE-MAINTENANCE.
+           CLOSE PERSONNEL-FILE
+           CLOSE DEPARTMENT-MASTER
+           CLOSE TRANSACTION-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE STAFF-ID-CONTROL-FILE.
+
+       END PROGRAM PERSONNEL-MAINT.
