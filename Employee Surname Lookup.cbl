@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Lookup routine against PERSONNEL-FILE's
+      * EMPLOYEE-SURNAME alternate key. Takes a surname on
+      * WS-LOOKUP-SURNAME, STARTs on
+      * EMPLOYEE-SURNAME and reads forward, returning every
+      * STAFF-ID-NUMBER/DEPARTMENT-CODE that matches - so two employees
+      * sharing a surname both come back instead of having to scan the
+      * whole file.
+      * Tectonics: cobc.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SURNAME-LOOKUP.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PERSSEL.
+
+           SELECT LOOKUP-REQUEST-FILE ASSIGN TO SURIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+
+           SELECT LOOKUP-RESULT-FILE ASSIGN TO SUROUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY PERSFD.
+
+       FD LOOKUP-REQUEST-FILE.
+       01 LOOKUP-REQUEST-RECORD.
+           02 REQ-SURNAME                  PIC X(20).
+
+       FD LOOKUP-RESULT-FILE.
+       01 LOOKUP-RESULT-LINE               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PERSONNEL-STATUS             PIC X(2).
+       01  WS-REQUEST-STATUS                PIC X(2).
+       01  WS-RESULT-STATUS                 PIC X(2).
+       01  WS-EOF-REQUESTS                  PIC X(1) VALUE "N".
+       01  WS-MORE-MATCHES                  PIC X(1) VALUE "N".
+       01  WS-LOOKUP-SURNAME                 PIC X(20).
+       01  WS-MATCH-COUNT                    PIC 9(6) VALUE 0.
+
+       01  WS-RESULT-DETAIL.
+           02 WS-RES-STAFF-ID               PIC 9(6).
+           02 FILLER                        PIC X(3) VALUE SPACES.
+           02 WS-RES-DEPARTMENT-CODE        PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PERSONNEL-FILE
+           OPEN INPUT LOOKUP-REQUEST-FILE
+           OPEN OUTPUT LOOKUP-RESULT-FILE
+
+           PERFORM READ-LOOKUP-REQUEST
+           PERFORM PROCESS-LOOKUP-REQUEST
+               UNTIL WS-EOF-REQUESTS = "Y"
+
+           CLOSE PERSONNEL-FILE
+           CLOSE LOOKUP-REQUEST-FILE
+           CLOSE LOOKUP-RESULT-FILE
+           STOP RUN.
+
+       READ-LOOKUP-REQUEST.
+           READ LOOKUP-REQUEST-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-REQUESTS
+           END-READ.
+
+       PROCESS-LOOKUP-REQUEST.
+           MOVE REQ-SURNAME TO WS-LOOKUP-SURNAME
+           PERFORM FIND-SURNAME-MATCHES
+           PERFORM READ-LOOKUP-REQUEST.
+
+       FIND-SURNAME-MATCHES.
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE WS-LOOKUP-SURNAME TO EMPLOYEE-SURNAME
+           START PERSONNEL-FILE KEY IS NOT LESS THAN EMPLOYEE-SURNAME
+               INVALID KEY
+                   MOVE "N" TO WS-MORE-MATCHES
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-MORE-MATCHES
+           END-START
+
+           IF WS-MORE-MATCHES = "Y"
+               PERFORM READ-SURNAME-CANDIDATE
+           END-IF
+           PERFORM UNTIL WS-MORE-MATCHES = "N"
+               IF EMPLOYEE-SURNAME = WS-LOOKUP-SURNAME
+                   PERFORM WRITE-MATCH-RESULT
+                   ADD 1 TO WS-MATCH-COUNT
+                   PERFORM READ-SURNAME-CANDIDATE
+               ELSE
+                   MOVE "N" TO WS-MORE-MATCHES
+               END-IF
+           END-PERFORM.
+
+       READ-SURNAME-CANDIDATE.
+           READ PERSONNEL-FILE NEXT RECORD
+               AT END
+                   MOVE "N" TO WS-MORE-MATCHES
+           END-READ.
+
+       WRITE-MATCH-RESULT.
+           MOVE STAFF-ID-NUMBER TO WS-RES-STAFF-ID
+           MOVE DEPARTMENT-CODE TO WS-RES-DEPARTMENT-CODE
+           WRITE LOOKUP-RESULT-LINE FROM WS-RESULT-DETAIL.
+
+       END PROGRAM SURNAME-LOOKUP.
