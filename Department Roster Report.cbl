@@ -0,0 +1,136 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Department headcount/roster report off PERSONNEL-FILE's
+      * DEPARTMENT-CODE alternate key. Starts on DEPARTMENT-CODE, reads
+      * sequentially by that key so every employee for a department
+      * comes back together, lists each one, and prints a headcount
+      * at the department break.
+      * Tectonics: cobc.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPT-ROSTER-RPT.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PERSSEL.
+
+           SELECT ROSTER-REPORT-FILE ASSIGN TO ROSTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY PERSFD.
+
+       FD ROSTER-REPORT-FILE.
+       01 ROSTER-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PERSONNEL-STATUS             PIC X(2).
+       01  WS-REPORT-STATUS                PIC X(2).
+       01  WS-EOF-PERSONNEL                PIC X(1) VALUE "N".
+       01  WS-FIRST-RECORD                 PIC X(1) VALUE "Y".
+       01  WS-PAGE-NUMBER                  PIC 9(4) VALUE 0.
+       01  WS-LINE-COUNT                   PIC 9(4) VALUE 0.
+       01  WS-LINES-PER-PAGE               PIC 9(4) VALUE 50.
+       01  WS-DEPT-HEADCOUNT               PIC 9(6) VALUE 0.
+       01  WS-PRIOR-DEPARTMENT-CODE        PIC X(20) VALUE SPACES.
+
+       01  WS-HEADING-LINE-1.
+           02 FILLER                       PIC X(10) VALUE "DEPARTMENT".
+           02 FILLER                       PIC X(12) VALUE "ROSTER-PG ".
+           02 WS-HDG-PAGE                  PIC ZZZ9.
+       01  WS-HEADING-LINE-2.
+           02 FILLER                       PIC X(10) VALUE "DEPT CODE:".
+           02 WS-HDG-DEPT-CODE             PIC X(20).
+       01  WS-DETAIL-LINE.
+           02 FILLER                       PIC X(8) VALUE SPACES.
+           02 WS-DTL-STAFF-ID              PIC 9(6).
+           02 FILLER                       PIC X(3) VALUE SPACES.
+           02 WS-DTL-SURNAME               PIC X(20).
+           02 FILLER                       PIC X(1) VALUE SPACES.
+           02 WS-DTL-FIRST-NAME            PIC X(20).
+       01  WS-BREAK-LINE.
+           02 FILLER                  PIC X(13) VALUE "  HEADCOUNT:".
+           02 WS-BRK-HEADCOUNT             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-REPORT
+           PERFORM PROCESS-PERSONNEL UNTIL WS-EOF-PERSONNEL = "Y"
+           PERFORM PRINT-DEPARTMENT-BREAK
+           PERFORM TERMINATE-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT PERSONNEL-FILE
+           OPEN OUTPUT ROSTER-REPORT-FILE
+           MOVE LOW-VALUES TO DEPARTMENT-CODE
+           START PERSONNEL-FILE KEY IS NOT LESS THAN DEPARTMENT-CODE
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-PERSONNEL
+           END-START
+           IF WS-EOF-PERSONNEL NOT = "Y"
+               PERFORM READ-NEXT-PERSONNEL
+           END-IF.
+
+       READ-NEXT-PERSONNEL.
+           READ PERSONNEL-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-PERSONNEL
+           END-READ.
+
+       PROCESS-PERSONNEL.
+           IF WS-FIRST-RECORD = "Y"
+               MOVE DEPARTMENT-CODE TO WS-PRIOR-DEPARTMENT-CODE
+               MOVE "N" TO WS-FIRST-RECORD
+           END-IF
+
+           IF DEPARTMENT-CODE NOT = WS-PRIOR-DEPARTMENT-CODE
+               PERFORM PRINT-DEPARTMENT-BREAK
+               MOVE DEPARTMENT-CODE TO WS-PRIOR-DEPARTMENT-CODE
+               MOVE 0 TO WS-DEPT-HEADCOUNT
+           END-IF
+
+           PERFORM PRINT-DETAIL-LINE
+           ADD 1 TO WS-DEPT-HEADCOUNT
+           PERFORM READ-NEXT-PERSONNEL.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADING
+           END-IF
+           MOVE STAFF-ID-NUMBER TO WS-DTL-STAFF-ID
+           MOVE EMPLOYEE-SURNAME TO WS-DTL-SURNAME
+           MOVE EMPLOYEE-FIRST-NAME TO WS-DTL-FIRST-NAME
+           WRITE ROSTER-REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE
+           WRITE ROSTER-REPORT-LINE FROM WS-HEADING-LINE-1
+           MOVE WS-PRIOR-DEPARTMENT-CODE TO WS-HDG-DEPT-CODE
+           WRITE ROSTER-REPORT-LINE FROM WS-HEADING-LINE-2
+           MOVE 2 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------
+      * Each department gets its own page - printing the headcount
+      * resets WS-LINE-COUNT to 0 so PRINT-DETAIL-LINE's heading check
+      * forces a fresh PRINT-PAGE-HEADING for the next department
+      * instead of letting it run on below the prior one's headcount.
+      *----------------------------------------------------------------
+       PRINT-DEPARTMENT-BREAK.
+           IF WS-FIRST-RECORD = "N"
+               MOVE WS-DEPT-HEADCOUNT TO WS-BRK-HEADCOUNT
+               WRITE ROSTER-REPORT-LINE FROM WS-BREAK-LINE
+               MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+
+       TERMINATE-REPORT.
+           CLOSE PERSONNEL-FILE
+           CLOSE ROSTER-REPORT-FILE.
+
+       END PROGRAM DEPT-ROSTER-RPT.
